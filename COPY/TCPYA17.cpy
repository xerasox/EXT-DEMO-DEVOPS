@@ -15,6 +15,16 @@
            05 FILLER                  PIC X(5) VALUE ALL '*'.
            05 FILLER                  PIC X(5) VALUE ALL '*'.
            05 FILLER                  PIC X(5) VALUE ALL '*'.
+      *   URGENT-LINE IS THE FLASH TIER FOR GENUINELY URGENT BULLETINS
+       01  URGENT-LINE.
+           05 FILLER                  PIC X(20).
+           05 FILLER                  PIC X(5) VALUE ALL '!'.
+           05 FILLER                  PIC X(17)
+              VALUE 'URGENT URGENT!!! '.
+           05 FILLER                  PIC X(26).
+           05 FILLER                  PIC X(5) VALUE ALL '!'.
+           05 FILLER                  PIC X(5) VALUE ALL '!'.
+           05 FILLER                  PIC X(5) VALUE ALL '!'.
       *   THIS IS A TRAINING COPY BOOK FOR PETER NEW VERS
        01  BODY-LINE.
            05 FILLER                  PIC X(20).
@@ -25,4 +35,13 @@
        01  MESSAGE-LINE.
            05 FILLER                  PIC X(44) VALUE
            ' A VERY IMPORTANT MESSAGE BROUGHT TO YOU BY '.
-           05 MESSANGER               PIC X(36).
\ No newline at end of file
+           05 MESSANGER               PIC X(36).
+      *   RUN-STAMP-LINE CARRIES THE RUN DATE/TIME FOR THE HEADER
+       01  RUN-STAMP-LINE.
+           05 FILLER                  PIC X(20).
+           05 FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+           05 RUN-DATE-OUT            PIC X(10).
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE 'RUN TIME:'.
+           05 RUN-TIME-OUT            PIC X(8).
+           05 FILLER                  PIC X(67) VALUE SPACES.
\ No newline at end of file
