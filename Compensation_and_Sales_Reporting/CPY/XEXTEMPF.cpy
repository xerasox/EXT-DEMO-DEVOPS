@@ -4,17 +4,22 @@
                88  HOURLY             VALUE 'H'.
                88  SALES              VALUE 'S'.
                88  MANAGEMENT         VALUE 'M'.
+               88  CONTRACTOR         VALUE 'C'.
            05  (X)-EMP-REGION         PIC 9.
                88  NORTH              VALUE 1.
                88  SOUTH              VALUE 2.
                88  EAST               VALUE 3.
                88  WEST               VALUE 4.
+               88  CENTRAL            VALUE 5.
            05  (X)-EMP-NAME           PIC X(15).
            05  (X)-EMP-ADDRESS.
                10  (X)-EMP-STREET     PIC X(15).
                10  (X)-EMP-CITY       PIC X(8).
                10  (X)-EMP-STATE      PIC XX.
                10  (X)-EMP-ZIP        PIC X(9).
+               10  (X)-EMP-ZIP-R  REDEFINES (X)-EMP-ZIP.
+                   15  (X)-EMP-ZIP5   PIC 9(5).
+                   15  (X)-EMP-ZIP4   PIC 9(4).
            05  (X)-HOURLY-EMPLOYEE-DATA.
                10  (X)-EMP-HOURS      PIC 9(2).
                10  (X)-EMP-RATE       PIC 9(3)V99     COMP-3.
@@ -28,8 +33,16 @@
                                         (X)-SALES-EMPLOYEE-DATA.
                10  (X)-MGMT-SALARY    PIC 9(5)V99     COMP-3.
                10  FILLER             PIC X(9).
+           05  (X)-CONTRACTOR-EMPLOYEE-DATA   REDEFINES
+                                        (X)-MGMT-EMPLOYEE-DATA.
+               10  (X)-CONTRACT-AMOUNT   PIC 9(5)V99  COMP-3.
+               10  (X)-CONTRACT-END-DATE.
+                   15  (X)-CONTRACT-END-YY   PIC 9(4).
+                   15  (X)-CONTRACT-END-MM   PIC 9(2).
+                   15  (X)-CONTRACT-END-DD   PIC 9(2).
+               10  FILLER             PIC X(1).
            05  (X)-EMP-HIRE-DATE.
-               10  (X)-EMP-HIRE-YY    PIC 9(2).
+               10  (X)-EMP-HIRE-YY    PIC 9(4).
                10  (X)-EMP-HIRE-MM    PIC 9(2).
                10  (X)-EMP-HIRE-DD    PIC 9(2).
-           05  FILLER                 PIC X(5).
\ No newline at end of file
+           05  (X)-CURRENCY-CODE      PIC X(3).
\ No newline at end of file
