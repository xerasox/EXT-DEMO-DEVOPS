@@ -9,7 +9,14 @@
        FILE-CONTROL.
       * Déclaration des fichiers
            SELECT TITLE-FILE    ASSIGN TO TITFILE.
-           SELECT REPORT-FILE   ASSIGN TO RPTFILE.
+           SELECT REPORT-FILE   ASSIGN TO RPTFILE
+               FILE STATUS IS WS-RPTFILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKFILE
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT CATALOG-SUMMARY-FILE ASSIGN TO COMPSUMM
+               FILE STATUS IS WS-CATSUM-FILE-STATUS.
+           SELECT DECADE-HISTORY-FILE ASSIGN TO DECHIST
+               FILE STATUS IS WS-DECHIST-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  TITLE-FILE
@@ -22,6 +29,23 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
        01  REPORT-RECORD              PIC X(80).
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT      PIC 9(8).
+           05  FILLER                 PIC X(72).
+       FD  CATALOG-SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  CATALOG-SUMMARY-RECORD     PIC X(80).
+       FD  DECADE-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  DECADE-HISTORY-RECORD      PIC X(82).
        
        WORKING-STORAGE SECTION.
        
@@ -32,19 +56,69 @@
            05 PRIMARY-TITLE     PIC X(242).
            05 ORIGINAL-TITLE    PIC X(242).
            05 IS-ADULT          PIC X(8).
+               88 IS-ADULT-TITLE      VALUE '1'.
            05 START-YEAR        PIC X(10).
            05 END-YEAR          PIC X(8).
            05 RUNTIME-MINUTES   PIC X(14).
            05 GENRES            PIC X(32).
            05 FILLER            PIC X(422). 
            
-      * 
-       01 Reporting-Line PIC X(80) Value SPACES.
-       
+      *
+       01 Reporting-Line.
+           05 RPT-TCONST           PIC X(10).
+           05 FILLER               PIC X       VALUE SPACE.
+           05 RPT-TITLE-TYPE       PIC X(12).
+           05 FILLER               PIC X       VALUE SPACE.
+           05 RPT-PRIMARY-TITLE    PIC X(36).
+           05 FILLER               PIC X       VALUE SPACE.
+           05 RPT-START-YEAR       PIC 9(4).
+           05 FILLER               PIC X       VALUE SPACE.
+           05 RPT-END-YEAR         PIC 9(4).
+           05 FILLER               PIC X       VALUE SPACE.
+           05 RPT-RUNTIME          PIC 9(5).
+           05 FILLER               PIC X(3)    VALUE SPACES.
+
       * Variables de travail
        01 End-Of-File           PIC X VALUE 'N'.
        01 Reporting-Data        PIC X(80).
-       
+       01 WS-Total-Records      PIC 9(8) VALUE 0.
+       01 WS-Last-TCONST        PIC X(10) VALUE SPACES.
+
+      * Reprise sur incident (checkpoint/restart)
+       01 WS-RPTFILE-STATUS     PIC XX VALUE SPACES.
+       01 WS-CKPT-FILE-STATUS   PIC XX VALUE SPACES.
+       01 WS-Checkpoint-Skip    PIC 9(8) VALUE 0.
+       01 WS-Checkpoint-Interval PIC 9(6) VALUE 1000.
+       01 WS-Records-Skipped    PIC 9(8) VALUE 0.
+       01 WS-Restarted-Flag     PIC X VALUE 'N'.
+           88 WS-Run-Was-Restarted   VALUE 'Y'.
+       01 WS-Title-Diff-Count   PIC 9(8) VALUE 0.
+
+      * Résumé opérationnel partagé avec le traitement de rémunération
+       01 WS-CATSUM-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-Catalog-Summary-Line.
+           05 CS-TAG                PIC X(7)  VALUE 'CATALOG'.
+           05 FILLER                PIC X     VALUE SPACE.
+           05 CS-TOTAL-RECORDS      PIC 9(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 CS-ADULT-COUNT        PIC 9(6).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 CS-TITLE-DIFF-COUNT   PIC 9(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 CS-RESTART-FLAG       PIC X     VALUE 'N'.
+           05 FILLER                PIC X(46) VALUE SPACES.
+
+       01 WS-DECHIST-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-Decade-History-Line.
+           05 DH-RUN-DATE           PIC X(8).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 DH-RUN-TIME           PIC X(6).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 DH-Decade-Counts-Group.
+               10 DH-DECADE-COUNTS      OCCURS 16 TIMES PIC 9(4).
+           05 FILLER                PIC X     VALUE SPACE.
+           05 DH-RESTART-FLAG       PIC X     VALUE 'N'.
+
        
       * Val Num
        01 Num-Start-Year        PIC 9(10) COMP-3.
@@ -78,7 +152,104 @@
            05 Compte1990s       PIC 9(4) VALUE 0.
            05 Compte2000s       PIC 9(4) VALUE 0.
            05 Compte2010s       PIC 9(4) VALUE 0.
-           
+           05 Compte2020s       PIC 9(4) VALUE 0.
+           05 Compte2030s       PIC 9(4) VALUE 0.
+           05 CompteAutre       PIC 9(4) VALUE 0.
+
+      * Filtre contenu adulte
+       01 WS-Adult-Count        PIC 9(6) VALUE 0.
+
+      * Statistiques par TITLE-TYPE
+       01 WS-TT-IDX     PIC 9(2) VALUE 0.
+       01 Title-Type-Stats.
+           05 TT-Entry-Count       PIC 9(2) VALUE 0.
+           05 TT-Entry OCCURS 20 TIMES INDEXED BY TT-Idx.
+               10 TT-Name              PIC X(12) VALUE SPACES.
+               10 TT-Count              PIC 9(6) VALUE 0.
+               10 TT-Decades.
+                   15 TT-D1880s         PIC 9(4) VALUE 0.
+                   15 TT-D1890s         PIC 9(4) VALUE 0.
+                   15 TT-D1900s         PIC 9(4) VALUE 0.
+                   15 TT-D1910s         PIC 9(4) VALUE 0.
+                   15 TT-D1920s         PIC 9(4) VALUE 0.
+                   15 TT-D1930s         PIC 9(4) VALUE 0.
+                   15 TT-D1940s         PIC 9(4) VALUE 0.
+                   15 TT-D1950s         PIC 9(4) VALUE 0.
+                   15 TT-D1960s         PIC 9(4) VALUE 0.
+                   15 TT-D1970s         PIC 9(4) VALUE 0.
+                   15 TT-D1980s         PIC 9(4) VALUE 0.
+                   15 TT-D1990s         PIC 9(4) VALUE 0.
+                   15 TT-D2000s         PIC 9(4) VALUE 0.
+                   15 TT-D2010s         PIC 9(4) VALUE 0.
+                   15 TT-D2020s         PIC 9(4) VALUE 0.
+                   15 TT-D2030s         PIC 9(4) VALUE 0.
+                   15 TT-DAutre         PIC 9(4) VALUE 0.
+               10 TT-Min-Runtime  PIC 9(10) COMP-3 VALUE 9999999999.
+               10 TT-Max-Runtime  PIC 9(10) COMP-3 VALUE 0.
+
+      * Répartition par genre (GENRES est une liste séparée par des
+      * virgules, ex: "Comedy,Drama,Short")
+       01 WS-Genre-Idx          PIC 9 VALUE 0.
+       01 WS-GN-IDX             PIC 9(2) VALUE 0.
+       01 WS-Genre-Tokens.
+           05 WS-Genre-Tok OCCURS 5 TIMES PIC X(15) VALUE SPACES.
+
+       01 Genre-Stats.
+           05 GN-Entry-Count       PIC 9(2) VALUE 0.
+           05 GN-Entry OCCURS 30 TIMES INDEXED BY GN-Idx.
+               10 GN-Name               PIC X(15) VALUE SPACES.
+               10 GN-Count              PIC 9(6) VALUE 0.
+
+      * Croissance décennie sur décennie
+       01 WS-Decade-Labels-Literal.
+           05 FILLER                PIC X(6) VALUE '1880s '.
+           05 FILLER                PIC X(6) VALUE '1890s '.
+           05 FILLER                PIC X(6) VALUE '1900s '.
+           05 FILLER                PIC X(6) VALUE '1910s '.
+           05 FILLER                PIC X(6) VALUE '1920s '.
+           05 FILLER                PIC X(6) VALUE '1930s '.
+           05 FILLER                PIC X(6) VALUE '1940s '.
+           05 FILLER                PIC X(6) VALUE '1950s '.
+           05 FILLER                PIC X(6) VALUE '1960s '.
+           05 FILLER                PIC X(6) VALUE '1970s '.
+           05 FILLER                PIC X(6) VALUE '1980s '.
+           05 FILLER                PIC X(6) VALUE '1990s '.
+           05 FILLER                PIC X(6) VALUE '2000s '.
+           05 FILLER                PIC X(6) VALUE '2010s '.
+           05 FILLER                PIC X(6) VALUE '2020s '.
+           05 FILLER                PIC X(6) VALUE '2030s '.
+       01 WS-Decade-Labels REDEFINES WS-Decade-Labels-Literal.
+           05 WS-Decade-Label       OCCURS 16 TIMES PIC X(6).
+       01 WS-Decade-Snapshot-Table.
+           05 WS-Decade-Snapshot    OCCURS 16 TIMES PIC 9(4).
+       01 WS-Decade-Growth-Idx      PIC 99 VALUE 0.
+       01 WS-Decade-Growth-Pct      PIC S9(6)V99 VALUE 0.
+
+      * Histogramme des durées (RUNTIME-MINUTES)
+       01 Runtime-Histogram.
+           05 RT-0-30            PIC 9(6) VALUE 0.
+           05 RT-31-60           PIC 9(6) VALUE 0.
+           05 RT-61-90           PIC 9(6) VALUE 0.
+           05 RT-91-120          PIC 9(6) VALUE 0.
+           05 RT-121-150         PIC 9(6) VALUE 0.
+           05 RT-151-180         PIC 9(6) VALUE 0.
+           05 RT-181-Plus        PIC 9(6) VALUE 0.
+
+      * Champs numériques non analysables
+       01 WS-Bad-Sample-Max     PIC 9 VALUE 5.
+       01 WS-Sample-Idx         PIC 9 VALUE 0.
+
+      * Séries en cours vs terminées
+       01 WS-Series-Running-Count PIC 9(6) VALUE 0.
+       01 WS-Series-Ended-Count   PIC 9(6) VALUE 0.
+       01 WS-Unparseable-Counts.
+           05 WS-Bad-Start-Year-Count  PIC 9(6) VALUE 0.
+           05 WS-Bad-End-Year-Count    PIC 9(6) VALUE 0.
+           05 WS-Bad-Runtime-Count     PIC 9(6) VALUE 0.
+       01 WS-Bad-Start-Sample   OCCURS 5 TIMES PIC X(10) VALUE SPACES.
+       01 WS-Bad-End-Sample     OCCURS 5 TIMES PIC X(10) VALUE SPACES.
+       01 WS-Bad-Runtime-Sample OCCURS 5 TIMES PIC X(10) VALUE SPACES.
+
        01 Screen-Data.
            05 Screen-Header.
               10 FILLER           PIC X(15) VALUE 'QSAM Example'.
@@ -94,6 +265,7 @@
            PERFORM 9100-Open-Files
            PERFORM 2000-Secondary-Process
            PERFORM 9900-Close-Files
+           PERFORM 9140-Reset-Checkpoint
            PERFORM 9999-Finalize
            STOP RUN.
  
@@ -103,8 +275,22 @@
                  AT END
                     MOVE 'Y' TO End-Of-File
                  NOT AT END
+                    ADD 1 TO WS-Total-Records
+                    MOVE TCONST TO WS-Last-TCONST
                     PERFORM 3000-Process-Record
-                    PERFORM 3200-Decade-Count
+                    IF IS-ADULT-TITLE
+                       ADD 1 TO WS-Adult-Count
+                    ELSE
+                       PERFORM 3200-Decade-Count
+                       PERFORM 3300-Title-Type-Stats
+                       PERFORM 3400-Genre-Stats
+                       PERFORM 3500-Runtime-Histogram
+                       PERFORM 3600-Series-Status
+                    END-IF
+                    IF FUNCTION MOD(WS-Total-Records,
+                                    WS-Checkpoint-Interval) = 0
+                       PERFORM 9130-Write-Checkpoint
+                    END-IF
               END-READ
            END-PERFORM.
        
@@ -113,18 +299,46 @@
            Move 0 to Num-Start-Year
            Move 0 to Num-End-Year
            Move 0 to Num-Runtime-Minutes
+
+           IF ORIGINAL-TITLE NOT = PRIMARY-TITLE
+              ADD 1 TO WS-Title-Diff-Count
+           END-IF.
        
            IF START-YEAR NOT EQUAL '\N        '
-           Compute Num-Start-Year = FUNCTION NUMVAL(START-YEAR)
+              IF FUNCTION TEST-NUMVAL(START-YEAR) = 0
+                 Compute Num-Start-Year = FUNCTION NUMVAL(START-YEAR)
+              ELSE
+                 ADD 1 TO WS-Bad-Start-Year-Count
+                 IF WS-Bad-Start-Year-Count <= WS-Bad-Sample-Max
+                    MOVE TCONST TO
+                       WS-Bad-Start-Sample(WS-Bad-Start-Year-Count)
+                 END-IF
+              END-IF
            END-IF.
-           
+
            IF END-YEAR NOT EQUAL '\N      '
-           Compute Num-End-Year = FUNCTION NUMVAL(END-YEAR)
+              IF FUNCTION TEST-NUMVAL(END-YEAR) = 0
+                 Compute Num-End-Year = FUNCTION NUMVAL(END-YEAR)
+              ELSE
+                 ADD 1 TO WS-Bad-End-Year-Count
+                 IF WS-Bad-End-Year-Count <= WS-Bad-Sample-Max
+                    MOVE TCONST TO
+                       WS-Bad-End-Sample(WS-Bad-End-Year-Count)
+                 END-IF
+              END-IF
            END-IF.
-           
+
            IF RUNTIME-MINUTES NOT EQUAL '\N            '
-           Compute Num-Runtime-Minutes 
-           = FUNCTION NUMVAL(RUNTIME-MINUTES)
+              IF FUNCTION TEST-NUMVAL(RUNTIME-MINUTES) = 0
+                 Compute Num-Runtime-Minutes
+                    = FUNCTION NUMVAL(RUNTIME-MINUTES)
+              ELSE
+                 ADD 1 TO WS-Bad-Runtime-Count
+                 IF WS-Bad-Runtime-Count <= WS-Bad-Sample-Max
+                    MOVE TCONST TO
+                       WS-Bad-Runtime-Sample(WS-Bad-Runtime-Count)
+                 END-IF
+              END-IF
            END-IF.
        
       * Vérification et mise à jour du minimum START-YEAR
@@ -163,9 +377,15 @@
               MOVE Num-Runtime-Minutes TO Max-Runtime-Minutes
            END-IF.
        
-      *    WRITE REPORT-RECORD from Reporting-Line
-      *    DISPLAY 'Record processed: ' Reporting-Line.
-      *    
+           MOVE SPACES TO Reporting-Line.
+           MOVE TCONST TO RPT-TCONST.
+           MOVE TITLE-TYPE TO RPT-TITLE-TYPE.
+           MOVE PRIMARY-TITLE(1:36) TO RPT-PRIMARY-TITLE.
+           MOVE Num-Start-Year TO RPT-START-YEAR.
+           MOVE Num-End-Year TO RPT-END-YEAR.
+           MOVE Num-Runtime-Minutes TO RPT-RUNTIME.
+           WRITE REPORT-RECORD FROM Reporting-Line.
+      *
        3200-Decade-Count.
        
            MOVE START-YEAR(1:3) to Decade
@@ -185,22 +405,290 @@
            When '199' ADD 1 TO Compte1990s
            When '200' ADD 1 TO Compte2000s
            When '201' ADD 1 TO Compte2010s
+           When '202' ADD 1 TO Compte2020s
+           When '203' ADD 1 TO Compte2030s
+           When Other ADD 1 TO CompteAutre
            End-evaluate.
-       
+
+       3300-Title-Type-Stats.
+           PERFORM 3310-Find-Title-Type-Entry.
+
+           ADD 1 TO TT-Count(WS-TT-IDX).
+
+           Evaluate Decade
+           When '188' ADD 1 TO TT-D1880s(WS-TT-IDX)
+           When '189' ADD 1 TO TT-D1890s(WS-TT-IDX)
+           When '190' ADD 1 TO TT-D1900s(WS-TT-IDX)
+           When '191' ADD 1 TO TT-D1910s(WS-TT-IDX)
+           When '192' ADD 1 TO TT-D1920s(WS-TT-IDX)
+           When '193' ADD 1 TO TT-D1930s(WS-TT-IDX)
+           When '194' ADD 1 TO TT-D1940s(WS-TT-IDX)
+           When '195' ADD 1 TO TT-D1950s(WS-TT-IDX)
+           When '196' ADD 1 TO TT-D1960s(WS-TT-IDX)
+           When '197' ADD 1 TO TT-D1970s(WS-TT-IDX)
+           When '198' ADD 1 TO TT-D1980s(WS-TT-IDX)
+           When '199' ADD 1 TO TT-D1990s(WS-TT-IDX)
+           When '200' ADD 1 TO TT-D2000s(WS-TT-IDX)
+           When '201' ADD 1 TO TT-D2010s(WS-TT-IDX)
+           When '202' ADD 1 TO TT-D2020s(WS-TT-IDX)
+           When '203' ADD 1 TO TT-D2030s(WS-TT-IDX)
+           When Other ADD 1 TO TT-DAutre(WS-TT-IDX)
+           End-evaluate.
+
+           IF Num-Runtime-Minutes NOT EQUAL 0
+              AND Num-Runtime-Minutes < TT-Min-Runtime(WS-TT-IDX)
+              MOVE Num-Runtime-Minutes TO TT-Min-Runtime(WS-TT-IDX)
+           END-IF.
+           IF Num-Runtime-Minutes NOT EQUAL 0
+              AND Num-Runtime-Minutes > TT-Max-Runtime(WS-TT-IDX)
+              MOVE Num-Runtime-Minutes TO TT-Max-Runtime(WS-TT-IDX)
+           END-IF.
+
+       3310-Find-Title-Type-Entry.
+           MOVE 0 TO WS-TT-IDX.
+           PERFORM VARYING TT-Idx FROM 1 BY 1
+                   UNTIL TT-Idx > TT-Entry-Count
+              IF TT-Name(TT-Idx) = TITLE-TYPE
+                 MOVE TT-Idx TO WS-TT-IDX
+              END-IF
+           END-PERFORM.
+
+           IF WS-TT-IDX = 0
+              AND TT-Entry-Count < 20
+              ADD 1 TO TT-Entry-Count
+              MOVE TT-Entry-Count TO WS-TT-IDX
+              MOVE TITLE-TYPE TO TT-Name(WS-TT-IDX)
+           END-IF.
+
+           IF WS-TT-IDX = 0
+              MOVE TT-Entry-Count TO WS-TT-IDX
+           END-IF.
+
+       3400-Genre-Stats.
+           MOVE SPACES TO WS-Genre-Tokens.
+           UNSTRING GENRES DELIMITED BY ','
+              INTO WS-Genre-Tok(1) WS-Genre-Tok(2) WS-Genre-Tok(3)
+                   WS-Genre-Tok(4) WS-Genre-Tok(5)
+           END-UNSTRING.
+
+           PERFORM VARYING WS-Genre-Idx FROM 1 BY 1
+                   UNTIL WS-Genre-Idx > 5
+              IF WS-Genre-Tok(WS-Genre-Idx) NOT = SPACES
+                 PERFORM 3410-Find-Genre-Entry
+                 ADD 1 TO GN-Count(WS-GN-IDX)
+              END-IF
+           END-PERFORM.
+
+       3410-Find-Genre-Entry.
+           MOVE 0 TO WS-GN-IDX.
+           PERFORM VARYING GN-Idx FROM 1 BY 1
+                   UNTIL GN-Idx > GN-Entry-Count
+              IF GN-Name(GN-Idx) = WS-Genre-Tok(WS-Genre-Idx)
+                 MOVE GN-Idx TO WS-GN-IDX
+              END-IF
+           END-PERFORM.
+
+           IF WS-GN-IDX = 0
+              AND GN-Entry-Count < 30
+              ADD 1 TO GN-Entry-Count
+              MOVE GN-Entry-Count TO WS-GN-IDX
+              MOVE WS-Genre-Tok(WS-Genre-Idx) TO GN-Name(WS-GN-IDX)
+           END-IF.
+
+           IF WS-GN-IDX = 0
+              MOVE GN-Entry-Count TO WS-GN-IDX
+           END-IF.
+
+       3500-Runtime-Histogram.
+           IF Num-Runtime-Minutes NOT EQUAL 0
+              EVALUATE TRUE
+              When Num-Runtime-Minutes <= 30
+                 ADD 1 TO RT-0-30
+              When Num-Runtime-Minutes <= 60
+                 ADD 1 TO RT-31-60
+              When Num-Runtime-Minutes <= 90
+                 ADD 1 TO RT-61-90
+              When Num-Runtime-Minutes <= 120
+                 ADD 1 TO RT-91-120
+              When Num-Runtime-Minutes <= 150
+                 ADD 1 TO RT-121-150
+              When Num-Runtime-Minutes <= 180
+                 ADD 1 TO RT-151-180
+              When Other
+                 ADD 1 TO RT-181-Plus
+              End-evaluate
+           END-IF.
+
+       9210-Write-Operational-Summary.
+           OPEN EXTEND CATALOG-SUMMARY-FILE.
+           IF WS-CATSUM-FILE-STATUS NOT = '00'
+              OPEN OUTPUT CATALOG-SUMMARY-FILE
+              CLOSE CATALOG-SUMMARY-FILE
+              OPEN EXTEND CATALOG-SUMMARY-FILE
+           END-IF.
+
+           MOVE WS-Total-Records TO CS-TOTAL-RECORDS.
+           MOVE WS-Adult-Count TO CS-ADULT-COUNT.
+           MOVE WS-Title-Diff-Count TO CS-TITLE-DIFF-COUNT.
+           MOVE 'N' TO CS-RESTART-FLAG.
+           IF WS-Run-Was-Restarted
+              MOVE 'Y' TO CS-RESTART-FLAG
+           END-IF.
+           WRITE CATALOG-SUMMARY-RECORD FROM WS-Catalog-Summary-Line.
+           CLOSE CATALOG-SUMMARY-FILE.
+
+       9200-Decade-Growth-Percentages.
+           MOVE Compte1880s TO WS-Decade-Snapshot(1).
+           MOVE Compte1890s TO WS-Decade-Snapshot(2).
+           MOVE Compte1900s TO WS-Decade-Snapshot(3).
+           MOVE Compte1910s TO WS-Decade-Snapshot(4).
+           MOVE Compte1920s TO WS-Decade-Snapshot(5).
+           MOVE Compte1930s TO WS-Decade-Snapshot(6).
+           MOVE Compte1940s TO WS-Decade-Snapshot(7).
+           MOVE Compte1950s TO WS-Decade-Snapshot(8).
+           MOVE Compte1960s TO WS-Decade-Snapshot(9).
+           MOVE Compte1970s TO WS-Decade-Snapshot(10).
+           MOVE Compte1980s TO WS-Decade-Snapshot(11).
+           MOVE Compte1990s TO WS-Decade-Snapshot(12).
+           MOVE Compte2000s TO WS-Decade-Snapshot(13).
+           MOVE Compte2010s TO WS-Decade-Snapshot(14).
+           MOVE Compte2020s TO WS-Decade-Snapshot(15).
+           MOVE Compte2030s TO WS-Decade-Snapshot(16).
+
+           PERFORM VARYING WS-Decade-Growth-Idx FROM 2 BY 1
+                   UNTIL WS-Decade-Growth-Idx > 16
+              IF WS-Decade-Snapshot(WS-Decade-Growth-Idx - 1) > 0
+                 COMPUTE WS-Decade-Growth-Pct ROUNDED =
+                    (WS-Decade-Snapshot(WS-Decade-Growth-Idx)
+                     - WS-Decade-Snapshot(WS-Decade-Growth-Idx - 1))
+                    / WS-Decade-Snapshot(WS-Decade-Growth-Idx - 1)
+                    * 100
+                 DISPLAY "Croissance "
+                         WS-Decade-Label(WS-Decade-Growth-Idx - 1)
+                         "-> " WS-Decade-Label(WS-Decade-Growth-Idx)
+                         " : " WS-Decade-Growth-Pct "%"
+              END-IF
+           END-PERFORM.
+
+       3600-Series-Status.
+           IF TITLE-TYPE = 'tvSeries' OR TITLE-TYPE = 'tvMiniSeries'
+              IF END-YEAR = '\N      '
+                 ADD 1 TO WS-Series-Running-Count
+              ELSE
+                 ADD 1 TO WS-Series-Ended-Count
+              END-IF
+           END-IF.
+
+       9220-Persist-Decade-History.
+           OPEN EXTEND DECADE-HISTORY-FILE.
+           IF WS-DECHIST-FILE-STATUS NOT = '00'
+              OPEN OUTPUT DECADE-HISTORY-FILE
+              CLOSE DECADE-HISTORY-FILE
+              OPEN EXTEND DECADE-HISTORY-FILE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DH-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO DH-RUN-TIME.
+           MOVE WS-Decade-Snapshot-Table TO DH-Decade-Counts-Group.
+           MOVE 'N' TO DH-RESTART-FLAG.
+           IF WS-Run-Was-Restarted
+              MOVE 'Y' TO DH-RESTART-FLAG
+           END-IF.
+           WRITE DECADE-HISTORY-RECORD FROM WS-Decade-History-Line.
+           CLOSE DECADE-HISTORY-FILE.
+
        9000-Initialization.
            DISPLAY Screen-Header.
            MOVE SPACES TO Reporting-Line.
        
        9100-Open-Files.
-           OPEN INPUT TITLE-FILE
-           OPEN OUTPUT REPORT-FILE.
-       
+           OPEN INPUT TITLE-FILE.
+           PERFORM 9110-Read-Checkpoint.
+           IF WS-Checkpoint-Skip > 0
+              OPEN EXTEND REPORT-FILE
+              IF WS-RPTFILE-STATUS NOT = '00'
+                 OPEN OUTPUT REPORT-FILE
+                 CLOSE REPORT-FILE
+                 OPEN EXTEND REPORT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
+           PERFORM 9120-Skip-To-Checkpoint.
+
+       9110-Read-Checkpoint.
+           MOVE 0 TO WS-Checkpoint-Skip.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE 0 TO WS-Checkpoint-Skip
+                 NOT AT END
+                    MOVE CKPT-RECORD-COUNT TO WS-Checkpoint-Skip
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       9120-Skip-To-Checkpoint.
+           IF WS-Checkpoint-Skip > 0
+              MOVE 'Y' TO WS-Restarted-Flag
+           END-IF.
+           MOVE WS-Checkpoint-Skip TO WS-Total-Records.
+           PERFORM WS-Checkpoint-Skip TIMES
+              READ TITLE-FILE INTO Title-Work-Area
+                 AT END MOVE 'Y' TO End-Of-File
+              END-READ
+           END-PERFORM.
+
+       9130-Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+              MOVE SPACES TO CHECKPOINT-RECORD
+              MOVE WS-Total-Records TO CKPT-RECORD-COUNT
+              WRITE CHECKPOINT-RECORD
+              IF WS-CKPT-FILE-STATUS NOT = '00'
+                 DISPLAY 'WARNING - CHECKPOINT WRITE FAILED, STATUS = '
+                         WS-CKPT-FILE-STATUS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY 'WARNING - CHECKPOINT FILE OPEN FAILED, STATUS = '
+                      WS-CKPT-FILE-STATUS
+           END-IF.
+
+       9140-Reset-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+              MOVE SPACES TO CHECKPOINT-RECORD
+              MOVE 0 TO CKPT-RECORD-COUNT
+              WRITE CHECKPOINT-RECORD
+              IF WS-CKPT-FILE-STATUS NOT = '00'
+                 DISPLAY 'WARNING - CHECKPOINT WRITE FAILED, STATUS = '
+                         WS-CKPT-FILE-STATUS
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY 'WARNING - CHECKPOINT FILE OPEN FAILED, STATUS = '
+                      WS-CKPT-FILE-STATUS
+           END-IF.
+
        9900-Close-Files.
            CLOSE TITLE-FILE
            CLOSE REPORT-FILE.
        
        9999-Finalize.
            DISPLAY 'Program completed.'.
+           IF WS-Run-Was-Restarted
+              DISPLAY 'RESTARTED RUN - resumed after TCONST at record '
+                       WS-Checkpoint-Skip '; all statistics below '
+                       'cover only records read since that checkpoint, '
+                       'not the full TITLE-FILE.'
+           END-IF.
+           DISPLAY 'Total records processed : ' WS-Total-Records.
+           DISPLAY 'Last TCONST read        : ' WS-Last-TCONST.
+           DISPLAY 'Titres avec titre original différent : '
+                    WS-Title-Diff-Count.
+           PERFORM 9210-Write-Operational-Summary.
       * Affichage des résultats
            DISPLAY 'Minimum START-YEAR: ' Min-Start-Year
            DISPLAY 'Minimum END-YEAR: ' Min-End-Year
@@ -223,6 +711,88 @@
            DISPLAY "Compteur des années 1990s : " Compte1990s
            DISPLAY "Compteur des années 2000s : " Compte2000s
            DISPLAY "Compteur des années 2010s : " Compte2010s
- 
+           DISPLAY "Compteur des années 2020s : " Compte2020s
+           DISPLAY "Compteur des années 2030s : " Compte2030s
+           DISPLAY "Compteur autres décennies : " CompteAutre
+           DISPLAY "Titres contenu adulte     : " WS-Adult-Count
+
+           DISPLAY "Séries en cours    : " WS-Series-Running-Count
+           DISPLAY "Séries terminées   : " WS-Series-Ended-Count
+
+           PERFORM 9200-Decade-Growth-Percentages
+           PERFORM 9220-Persist-Decade-History
+
+      * Statistiques par TITLE-TYPE
+           PERFORM VARYING TT-Idx FROM 1 BY 1
+                   UNTIL TT-Idx > TT-Entry-Count
+              DISPLAY "--- TITLE-TYPE: " TT-Name(TT-Idx) " ---"
+              DISPLAY "  Nombre de titres        : " TT-Count(TT-Idx)
+              DISPLAY "  Runtime minimum         : "
+                       TT-Min-Runtime(TT-Idx)
+              DISPLAY "  Runtime maximum         : "
+                       TT-Max-Runtime(TT-Idx)
+              DISPLAY "  1880s:" TT-D1880s(TT-Idx)
+                      " 1890s:" TT-D1890s(TT-Idx)
+                      " 1900s:" TT-D1900s(TT-Idx)
+                      " 1910s:" TT-D1910s(TT-Idx)
+                      " 1920s:" TT-D1920s(TT-Idx)
+                      " 1930s:" TT-D1930s(TT-Idx)
+                      " 1940s:" TT-D1940s(TT-Idx)
+              DISPLAY "  1950s:" TT-D1950s(TT-Idx)
+                      " 1960s:" TT-D1960s(TT-Idx)
+                      " 1970s:" TT-D1970s(TT-Idx)
+                      " 1980s:" TT-D1980s(TT-Idx)
+                      " 1990s:" TT-D1990s(TT-Idx)
+                      " 2000s:" TT-D2000s(TT-Idx)
+                      " 2010s:" TT-D2010s(TT-Idx)
+              DISPLAY "  2020s:" TT-D2020s(TT-Idx)
+                      " 2030s:" TT-D2030s(TT-Idx)
+                      " Autre:" TT-DAutre(TT-Idx)
+           END-PERFORM.
+
+      * Répartition par genre
+           PERFORM VARYING GN-Idx FROM 1 BY 1
+                   UNTIL GN-Idx > GN-Entry-Count
+              DISPLAY "Genre " GN-Name(GN-Idx)
+                      " : " GN-Count(GN-Idx)
+           END-PERFORM.
+
+      * Histogramme des durées
+           DISPLAY "Runtime   0- 30 min : " RT-0-30
+           DISPLAY "Runtime  31- 60 min : " RT-31-60
+           DISPLAY "Runtime  61- 90 min : " RT-61-90
+           DISPLAY "Runtime  91-120 min : " RT-91-120
+           DISPLAY "Runtime 121-150 min : " RT-121-150
+           DISPLAY "Runtime 151-180 min : " RT-151-180
+           DISPLAY "Runtime 181+    min : " RT-181-Plus
+
+      * Champs numériques non analysables
+           DISPLAY "START-YEAR non analysable : "
+                    WS-Bad-Start-Year-Count
+           PERFORM VARYING WS-Sample-Idx FROM 1 BY 1
+                   UNTIL WS-Sample-Idx > 5
+                   OR WS-Sample-Idx > WS-Bad-Start-Year-Count
+              DISPLAY "  Exemple TCONST : "
+                       WS-Bad-Start-Sample(WS-Sample-Idx)
+           END-PERFORM
+
+           DISPLAY "END-YEAR non analysable   : "
+                    WS-Bad-End-Year-Count
+           PERFORM VARYING WS-Sample-Idx FROM 1 BY 1
+                   UNTIL WS-Sample-Idx > 5
+                   OR WS-Sample-Idx > WS-Bad-End-Year-Count
+              DISPLAY "  Exemple TCONST : "
+                       WS-Bad-End-Sample(WS-Sample-Idx)
+           END-PERFORM
+
+           DISPLAY "RUNTIME-MINUTES non analysable : "
+                    WS-Bad-Runtime-Count
+           PERFORM VARYING WS-Sample-Idx FROM 1 BY 1
+                   UNTIL WS-Sample-Idx > 5
+                   OR WS-Sample-Idx > WS-Bad-Runtime-Count
+              DISPLAY "  Exemple TCONST : "
+                       WS-Bad-Runtime-Sample(WS-Sample-Idx)
+           END-PERFORM
+
            
            EXIT PROGRAM.
