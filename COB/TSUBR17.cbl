@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TSUBR17.
+       AUTHOR.        BENCHMARK ISPW TRAINING.
+       DATE-WRITTEN.  JANUARY 24TH, 1996.
+       DATE-COMPILED.
+
+      * THIS PROGRAM IS A TRAINING PROGRAM
+      *      CALLED FROM    TPROG17
+      *      WITH COPYLIB   TCPYB17 (LINKAGE AREA)
+      * ======================================================
+      *  ISPW (TM)
+      *  (C) COPYRIGHT 1996, 1998  BENCHMARK TECHNOLOGIES LTD.
+      *  THIS PRODUCT CONTAINS PROPRIETARY MATERIAL, AND MAY
+      *  NOT BE DIVULGED OR COPIED WITHOUT THE EXPLICIT
+      *  PERMISSION OF BENCHMARK TECHNOLOGIES LTD.
+      * ======================================================
+      *                   MODIFICATION  LOG
+      *
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  96/01/24  ISPW        NEW PROGRAM
+      * ======================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      ********************************************************
+      *  FILES USED:
+      *   INPUT   JUST SOME DUMMY DATA TO READ IN
+      ********************************************************
+           SELECT INFILE  ASSIGN UT-S-INPUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL.
+
+           SELECT INFILE2 ASSIGN UT-S-INPUT2
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-INFILE2-STATUS.
+
+           SELECT REJECT-FILE ASSIGN UT-S-REJECT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS INPUT-REC.
+
+       01  INPUT-REC         PIC X(80).
+
+       FD  INFILE2
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS INPUT-REC2.
+
+       01  INPUT-REC2        PIC X(80).
+
+       FD  REJECT-FILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS REJECT-RECORD.
+
+       01  REJECT-RECORD     PIC X(88).
+
+       WORKING-STORAGE SECTION.
+
+       01   INFILE-OPEN-FLAG     PIC X(1) VALUE 'N'.
+            88 INFILE-OPEN       VALUE 'Y'.
+
+       01   READING-INFILE2-FLAG PIC X(1) VALUE 'N'.
+            88 READING-INFILE2   VALUE 'Y'.
+
+       01   WS-INFILE2-STATUS    PIC XX   VALUE SPACES.
+
+       01   REJECT-FILE-OPEN-FLAG PIC X(1) VALUE 'N'.
+            88 REJECT-FILE-OPEN   VALUE 'Y'.
+
+       01   WS-RECORD-NUMBER     PIC 9(6) VALUE 0.
+       01   WS-CANDIDATE-REC     PIC X(80).
+
+       01   REJECT-REC-OUT.
+            05  REJECT-REC-NUM   PIC 9(6).
+            05  FILLER           PIC X(2) VALUE SPACES.
+            05  REJECT-REC-DATA  PIC X(80).
+
+       LINKAGE SECTION.
+      ********************************************************
+      **** A COPY MEMBER FOR THE LINKAGE AREA
+      ********************************************************
+       COPY TCPYB17.
+
+       PROCEDURE DIVISION USING PASS-ME-AROUND.
+
+       00000-MAIN-PROCEDURE.
+
+           IF NOT INFILE-OPEN THEN
+              MOVE 'Y' TO INFILE-OPEN-FLAG
+              MOVE 'N' TO INFILE-EOF-FLAG
+              OPEN INPUT INFILE.
+
+           MOVE SPACES TO INCOMING-DATA.
+
+           IF ACTION-REWIND THEN
+              CLOSE INFILE
+              IF READING-INFILE2
+                 CLOSE INFILE2
+                 MOVE 'N' TO READING-INFILE2-FLAG
+              END-IF
+              MOVE 'N' TO INFILE-EOF-FLAG
+              OPEN INPUT INFILE
+           END-IF.
+
+           IF ACTION-READ THEN
+              PERFORM GET-ME-A-RECORD THRU GET-ME-A-RECORD-X.
+
+           IF ACTION-CLOSE THEN
+              CLOSE INFILE
+              IF READING-INFILE2
+                 CLOSE INFILE2
+              END-IF
+              IF REJECT-FILE-OPEN
+                 CLOSE REJECT-FILE
+              END-IF
+           END-IF.
+
+           GOBACK.
+
+       GET-ME-A-RECORD.
+           IF READING-INFILE2
+              READ INFILE2 AT END MOVE 'Y' TO INFILE-EOF-FLAG
+                 NOT AT END
+                    MOVE INPUT-REC2 TO WS-CANDIDATE-REC
+                    PERFORM 00150-VALIDATE-AND-MOVE
+              END-READ
+           ELSE
+              READ INFILE AT END
+                 PERFORM 00100-SWITCH-TO-INFILE2
+              NOT AT END
+                 MOVE INPUT-REC TO WS-CANDIDATE-REC
+                 PERFORM 00150-VALIDATE-AND-MOVE
+              END-READ
+           END-IF.
+       GET-ME-A-RECORD-X.
+           EXIT.
+
+       00100-SWITCH-TO-INFILE2.
+           MOVE 'Y' TO READING-INFILE2-FLAG.
+           OPEN INPUT INFILE2.
+           IF WS-INFILE2-STATUS NOT = '00'
+              MOVE 'Y' TO INFILE-EOF-FLAG
+           ELSE
+              READ INFILE2 AT END MOVE 'Y' TO INFILE-EOF-FLAG
+                 NOT AT END
+                    MOVE INPUT-REC2 TO WS-CANDIDATE-REC
+                    PERFORM 00150-VALIDATE-AND-MOVE
+              END-READ
+           END-IF.
+
+       00150-VALIDATE-AND-MOVE.
+           ADD 1 TO WS-RECORD-NUMBER.
+           MOVE WS-RECORD-NUMBER TO RECORD-COUNT-OUT.
+           IF WS-CANDIDATE-REC = SPACES
+              PERFORM 00200-REJECT-RECORD
+           ELSE
+              MOVE WS-CANDIDATE-REC TO INCOMING-DATA
+           END-IF.
+
+       00200-REJECT-RECORD.
+           IF NOT REJECT-FILE-OPEN
+              OPEN OUTPUT REJECT-FILE
+              MOVE 'Y' TO REJECT-FILE-OPEN-FLAG
+           END-IF.
+           MOVE WS-RECORD-NUMBER TO REJECT-REC-NUM.
+           MOVE WS-CANDIDATE-REC TO REJECT-REC-DATA.
+           WRITE REJECT-RECORD FROM REJECT-REC-OUT.
