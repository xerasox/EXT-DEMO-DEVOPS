@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       WBCI0050.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  YEAR-END TAX-EXTRACT JOB.                                     *
+      *  READS THE EMPLOYEE MASTER FILE (XEXTEMPF LAYOUT) AND WRITES   *
+      *  ONE TAX-EXTRACT RECORD PER EMPLOYEE WITH THE FIELDS A         *
+      *  YEAR-END TAX FEED NEEDS.                                      *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE    ASSIGN TO EMPMSTR.
+           SELECT TAX-EXTRACT-FILE ASSIGN TO TAXEXTR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  EMPLOYEE-RECORD            PIC X(80).
+
+       FD  TAX-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  TAX-EXTRACT-RECORD         PIC X(80).
+      ***
+      ***
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                PIC X(1)     VALUE 'N'.
+           88  WS-EOF                              VALUE 'Y'.
+
+       01  WS-EMPLOYEE-RECORD.
+           COPY XEXTEMPF REPLACING ==(X)== BY ==WS==.
+
+       01  WS-ANNUAL-COMP             PIC 9(8)V99  VALUE 0.
+
+       01  WS-TAX-EXTRACT-LINE.
+           05  WS-TAX-EMP-NUM         PIC 9(5).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-TAX-EMP-NAME        PIC X(15).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-TAX-EMP-TYPE        PIC X(1).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-TAX-REGION          PIC 9(1).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-TAX-CURRENCY        PIC X(3).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-TAX-ANNUAL-COMP     PIC 9(8).99.
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-TAX-HIRE-YY         PIC 9(4).
+           05  FILLER                 PIC X(28)    VALUE SPACES.
+      ***
+      ***
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE.
+           PERFORM 0200-PROCESS-EMPLOYEE UNTIL WS-EOF.
+           PERFORM 0900-TERMINATE.
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT  EMPLOYEE-FILE.
+           OPEN OUTPUT TAX-EXTRACT-FILE.
+           PERFORM 0210-READ-EMPLOYEE.
+
+       0200-PROCESS-EMPLOYEE.
+           MOVE EMPLOYEE-RECORD TO WS-EMPLOYEE-RECORD.
+           PERFORM 0300-COMPUTE-ANNUAL-COMP.
+           PERFORM 0400-WRITE-TAX-EXTRACT.
+           PERFORM 0210-READ-EMPLOYEE.
+
+       0210-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE
+              AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       0300-COMPUTE-ANNUAL-COMP.
+           EVALUATE TRUE
+              WHEN HOURLY
+                 COMPUTE WS-ANNUAL-COMP =
+                    WS-EMP-HOURS * WS-EMP-RATE * 52
+              WHEN SALES
+                 COMPUTE WS-ANNUAL-COMP =
+                    (WS-SALES-SALARY + WS-SALES-AMOUNT) * 12
+              WHEN MANAGEMENT
+                 COMPUTE WS-ANNUAL-COMP = WS-MGMT-SALARY * 12
+              WHEN CONTRACTOR
+                 MOVE WS-CONTRACT-AMOUNT TO WS-ANNUAL-COMP
+           END-EVALUATE.
+
+       0400-WRITE-TAX-EXTRACT.
+           MOVE SPACES TO WS-TAX-EXTRACT-LINE.
+           MOVE WS-EMP-NUM TO WS-TAX-EMP-NUM.
+           MOVE WS-EMP-NAME TO WS-TAX-EMP-NAME.
+           MOVE WS-EMP-TYPE TO WS-TAX-EMP-TYPE.
+           MOVE WS-EMP-REGION TO WS-TAX-REGION.
+           MOVE WS-CURRENCY-CODE TO WS-TAX-CURRENCY.
+           MOVE WS-ANNUAL-COMP TO WS-TAX-ANNUAL-COMP.
+           MOVE WS-EMP-HIRE-YY TO WS-TAX-HIRE-YY.
+           WRITE TAX-EXTRACT-RECORD FROM WS-TAX-EXTRACT-LINE.
+
+       0900-TERMINATE.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE TAX-EXTRACT-FILE.
