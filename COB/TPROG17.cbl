@@ -1,166 +1,534 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    TPROG17.
-       AUTHOR.        BENCHMARK ISPW TRAINING.
-       DATE-WRITTEN.  JANUARY 24TH, 1996.
-       DATE-COMPILED.
-
-
-      ********************************************************
-      * THIS PROGRAM IS A TRAINING PROGRAM checked out in DEV2
-      *      WITH A LINK TO TSUBR17
-      *
-      *      AND COPYLIBS   TCPYA17   (HEADER)
-      *                     TCPYB17   (LINK AREA)
-      * ======================================================
-      *  ISPW (TM)          Change for Demo
-      *  ISPW (TM)          Change for Demo
-      *  (C) COPYRIGHT 1996, 2004  BENCHMARK TECHNOLOGIES LTD.
-      *  THIS PRODUCT CONTAINS PROPRIETARY MATERIAL, AND MAY
-      *  PERMISSION OF BENCHMARK TECHNOLOGIES LTD.
-      * ======================================================
-      * ======================================================
-      *                   MODIFICATION  LOG
-      *
-      *  DD/MM/YY  PROGRAMMER  CHANGES
-      *  ********  **********  *******
-      *  96/01/24  ISPW Peter  NEW PROGRAM
-      * ======================================================
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-370.
-       OBJECT-COMPUTER. IBM-370.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-      *****************************************************
-      *  FILES USED:
-      *   INPUT   JUST SOME DUMMY DATA TO READ IN
-      *   OUTPUT  A COPY OF THE DUMMY DATA WRITTEN OUT
-      *   Adding a line for testing
-      *****************************************************
-      ****
-      ****
-           SELECT INFILE  ASSIGN UT-S-INPUT
-             ORGANIZATION IS SEQUENTIAL
-             ACCESS IS SEQUENTIAL.
-
-           SELECT OUTFILE ASSIGN UT-S-OUTPUT
-             ORGANIZATION IS SEQUENTIAL
-             ACCESS IS SEQUENTIAL.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD  INFILE
-           LABEL RECORDS OMITTED
-           BLOCK CONTAINS 0 RECORDS
-           RECORDING MODE IS F
-           DATA RECORD IS INPUT-REC.
-
-       01  INPUT-REC         PIC X(80).
-
-       FD  OUTFILE
-           LABEL RECORDS OMITTED
-           BLOCK CONTAINS 0 RECORDS
-           RECORDING MODE IS F
-           DATA RECORD IS OUTPUT-REC.
-
-       01  OUTPUT-REC.
-           05  CC                PIC X(1).
-           05  OUTPUT-LINE       PIC X(132).
-
-
-       WORKING-STORAGE SECTION.
-      ****************************************************
-      ****    THE DATA AREA COPYBOOK Modified by Peter
-      ****************************************************
-       COPY TCPYA17.
-
-
-
-      ****************************************************
-      *
-      * Comment
-      *
-      * Comment
-      *
-      ***************************************************
-       COPY TCPYB17 .
-
-       PROCEDURE DIVISION.
-
-       00000-MAIN-PROCEDURE.
-
-           OPEN OUTPUT OUTFILE.
-           MOVE 'R' TO ACTION-FLAG.
-           CALL 'TSUBR17' USING PASS-ME-AROUND.
-
-           IF NOT INFILE-EOF THEN
-              MOVE TEXT-PORTION TO MESSANGER
-
-           MOVE SPACES TO CC.
-           MOVE STAR-LINE-1 TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-
-           MOVE SPACES TO BODY-TEXT.
-           MOVE BODY-LINE TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-
-           MOVE FLASH-LINE TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-
-           MOVE SPACES TO BODY-TEXT.
-           MOVE BODY-LINE TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-
-           MOVE MESSAGE-LINE TO BODY-TEXT.
-
-           WRITE OUTPUT-REC.
-
-           MOVE SPACES TO BODY-TEXT.
-           MOVE BODY-LINE TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-
-           PERFORM GET-MESSAGE THRU GET-MESSAGE-X
-              UNTIL INFILE-EOF.
-
-           PERFORM GET-MESSAGE THRU GET-MESSAGE-X
-              UNTIL INFILE-EOF.
-
-           PERFORM GET-MESSAGE THRU GET-MESSAGE-X
-              UNTIL INFILE-EOF.
-
-           MOVE SPACES TO BODY-TEXT.
-           MOVE BODY-LINE TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-
-           MOVE STAR-LINE-1 TO OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-           WRITE OUTPUT-REC.
-
-      * CLOSE THE INPUT FILE
-           MOVE 'C' TO ACTION-FLAG.
-           CALL 'TSUBR17' USING PASS-ME-AROUND.
-
-           CLOSE OUTFILE.
-           GOBACK.
-
-       GET-MESSAGE.
-              MOVE 'R' TO ACTION-FLAG.
-              CALL 'TSUBR17' USING PASS-ME-AROUND.
-                 IF NOT INFILE-EOF THEN
-                   MOVE TEXT-PORTION TO BODY-TEXT
-                   MOVE BODY-LINE TO OUTPUT-REC
-                   WRITE OUTPUT-REC.
-       GET-MESSAGE-X.
-           EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TPROG17.
+       AUTHOR.        BENCHMARK ISPW TRAINING.
+       DATE-WRITTEN.  JANUARY 24TH, 1996.
+       DATE-COMPILED.
+
+
+      ********************************************************
+      * THIS PROGRAM IS A TRAINING PROGRAM checked out in DEV2
+      *      WITH A LINK TO TSUBR17
+      *
+      *      AND COPYLIBS   TCPYA17   (HEADER)
+      *                     TCPYB17   (LINK AREA)
+      * ======================================================
+      *  ISPW (TM)          Change for Demo
+      *  ISPW (TM)          Change for Demo
+      *  (C) COPYRIGHT 1996, 2004  BENCHMARK TECHNOLOGIES LTD.
+      *  THIS PRODUCT CONTAINS PROPRIETARY MATERIAL, AND MAY
+      *  PERMISSION OF BENCHMARK TECHNOLOGIES LTD.
+      * ======================================================
+      * ======================================================
+      *                   MODIFICATION  LOG
+      *
+      *  DD/MM/YY  PROGRAMMER  CHANGES
+      *  ********  **********  *******
+      *  96/01/24  ISPW Peter  NEW PROGRAM
+      * ======================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *****************************************************
+      *  FILES USED:
+      *   INPUT   JUST SOME DUMMY DATA TO READ IN
+      *   OUTPUT  A COPY OF THE DUMMY DATA WRITTEN OUT
+      *   Adding a line for testing
+      *****************************************************
+      ****
+      ****
+           SELECT INFILE  ASSIGN UT-S-INPUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL.
+
+           SELECT OUTFILE ASSIGN UT-S-OUTPUT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN UT-S-CKPT
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT FLASH-FILE ASSIGN UT-S-FLASH
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-FLASH-STATUS.
+
+           SELECT CAT-NEWS-FILE ASSIGN UT-S-CATNEWS
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-CATNEWS-STATUS.
+
+           SELECT CAT-OPS-FILE ASSIGN UT-S-CATOPS
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-CATOPS-STATUS.
+
+           SELECT CAT-GEN-FILE ASSIGN UT-S-CATGEN
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-CATGEN-STATUS.
+
+           SELECT CAT-OTHER-FILE ASSIGN UT-S-CATOTHR
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS IS SEQUENTIAL
+             FILE STATUS IS WS-CATOTHR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  INFILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS INPUT-REC.
+
+       01  INPUT-REC         PIC X(80).
+
+       FD  OUTFILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS OUTPUT-REC.
+
+       01  OUTPUT-REC.
+           05  CC                PIC X(1).
+           05  OUTPUT-LINE       PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS CHECKPOINT-RECORD.
+
+       01  CHECKPOINT-RECORD     PIC X(6).
+
+       FD  FLASH-FILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS FLASH-OUTPUT-REC.
+
+       01  FLASH-OUTPUT-REC.
+           05  FLASH-CC              PIC X(1).
+           05  FLASH-OUTPUT-LINE     PIC X(132).
+
+       FD  CAT-NEWS-FILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS CAT-NEWS-REC.
+
+       01  CAT-NEWS-REC              PIC X(133).
+
+       FD  CAT-OPS-FILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS CAT-OPS-REC.
+
+       01  CAT-OPS-REC               PIC X(133).
+
+       FD  CAT-GEN-FILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS CAT-GEN-REC.
+
+       01  CAT-GEN-REC               PIC X(133).
+
+       FD  CAT-OTHER-FILE
+           LABEL RECORDS OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           DATA RECORD IS CAT-OTHER-REC.
+
+       01  CAT-OTHER-REC             PIC X(133).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-YYYY           PIC 9(4).
+           05  WS-CURR-MM             PIC 9(2).
+           05  WS-CURR-DD             PIC 9(2).
+           05  WS-CURR-HH             PIC 9(2).
+           05  WS-CURR-MIN            PIC 9(2).
+           05  WS-CURR-SEC            PIC 9(2).
+           05  FILLER                 PIC X(7).
+
+       01  WS-LINE-COUNT              PIC 9(4) VALUE 0.
+       01  WS-LINES-PER-PAGE          PIC 9(4) VALUE 55.
+       01  WS-PAGE-COUNT              PIC 9(4) VALUE 1.
+
+       01  WS-MSG-COUNT               PIC 9(5) VALUE 0.
+       01  WS-MSG-COUNT-EDIT          PIC ZZZZ9.
+
+      ****************************************************
+      ****    CHECKPOINT/RESTART WORKING STORAGE
+      ****************************************************
+       01  WS-CKPT-STATUS             PIC XX    VALUE SPACES.
+       01  WS-FLASH-STATUS            PIC XX    VALUE SPACES.
+       01  WS-CATNEWS-STATUS          PIC XX    VALUE SPACES.
+       01  WS-CATOPS-STATUS           PIC XX    VALUE SPACES.
+       01  WS-CATGEN-STATUS           PIC XX    VALUE SPACES.
+       01  WS-CATOTHR-STATUS          PIC XX    VALUE SPACES.
+       01  WS-CKPT-INTERVAL           PIC 9(4)  VALUE 100.
+       01  WS-CKPT-COUNT              PIC 9(6)  VALUE 0.
+       01  WS-TOTAL-READ              PIC 9(6)  VALUE 0.
+       01  WS-RESTART-COUNT           PIC 9(6)  VALUE 0.
+
+       01  CKPT-FOUND-FLAG            PIC X(1)  VALUE 'N'.
+           88  CKPT-FOUND                       VALUE 'Y'.
+
+       01  WS-CKPT-EOF-FLAG           PIC X(1)  VALUE 'N'.
+           88  WS-CKPT-EOF                      VALUE 'Y'.
+
+       01  WS-MESSANGER-TRUNC-FLAG    PIC X(1)  VALUE 'N'.
+           88  WS-MESSANGER-TRUNCATED           VALUE 'Y'.
+
+       01  FLASH-FILE-OPEN-FLAG       PIC X(1)  VALUE 'N'.
+           88  FLASH-FILE-OPEN                  VALUE 'Y'.
+
+      ****************************************************
+      ****    CATEGORY FAN-OUT WORKING STORAGE
+      ****************************************************
+       01  CAT-NEWS-OPEN-FLAG         PIC X(1)  VALUE 'N'.
+           88  CAT-NEWS-OPEN                    VALUE 'Y'.
+
+       01  CAT-OPS-OPEN-FLAG          PIC X(1)  VALUE 'N'.
+           88  CAT-OPS-OPEN                     VALUE 'Y'.
+
+       01  CAT-GEN-OPEN-FLAG          PIC X(1)  VALUE 'N'.
+           88  CAT-GEN-OPEN                     VALUE 'Y'.
+
+       01  CAT-OTHER-OPEN-FLAG        PIC X(1)  VALUE 'N'.
+           88  CAT-OTHER-OPEN                   VALUE 'Y'.
+
+      ****************************************************
+      ****    THE DATA AREA COPYBOOK Modified by Peter
+      ****************************************************
+       COPY TCPYA17.
+
+
+
+      ****************************************************
+      *
+      * Comment
+      *
+      * Comment
+      *
+      ***************************************************
+       COPY TCPYB17 .
+
+       PROCEDURE DIVISION.
+
+       00000-MAIN-PROCEDURE.
+
+           PERFORM 00010-BUILD-RUN-STAMP.
+           PERFORM 00005-LOAD-CHECKPOINT.
+
+           IF CKPT-FOUND
+              OPEN EXTEND OUTFILE
+              PERFORM 00006-SKIP-PROCESSED-RECORDS
+           ELSE
+              OPEN OUTPUT OUTFILE
+              MOVE 'R' TO ACTION-FLAG
+              CALL 'TSUBR17' USING PASS-ME-AROUND
+              ADD 1 TO WS-TOTAL-READ
+
+              IF NOT INFILE-EOF THEN
+                 MOVE TEXT-PORTION TO MESSANGER
+                 IF TEXT-PORTION(37:38) NOT = SPACES
+                    MOVE 'Y' TO WS-MESSANGER-TRUNC-FLAG
+                 END-IF
+              END-IF
+              MOVE SPACES TO CC
+              PERFORM 00007-PRINT-RUN-HEADER
+           END-IF.
+
+           PERFORM GET-MESSAGE THRU GET-MESSAGE-X
+              UNTIL INFILE-EOF.
+
+           PERFORM 00008-PRINT-RUN-TRAILER.
+
+      * CLOSE THE INPUT FILE
+           MOVE 'C' TO ACTION-FLAG.
+           CALL 'TSUBR17' USING PASS-ME-AROUND.
+
+           CLOSE OUTFILE.
+           CLOSE CHECKPOINT-FILE.
+           IF FLASH-FILE-OPEN
+              CLOSE FLASH-FILE
+           END-IF.
+           IF CAT-NEWS-OPEN
+              CLOSE CAT-NEWS-FILE
+           END-IF.
+           IF CAT-OPS-OPEN
+              CLOSE CAT-OPS-FILE
+           END-IF.
+           IF CAT-GEN-OPEN
+              CLOSE CAT-GEN-FILE
+           END-IF.
+           IF CAT-OTHER-OPEN
+              CLOSE CAT-OTHER-FILE
+           END-IF.
+           GOBACK.
+
+       GET-MESSAGE.
+              MOVE 'R' TO ACTION-FLAG.
+              CALL 'TSUBR17' USING PASS-ME-AROUND.
+                 IF NOT INFILE-EOF THEN
+                   ADD 1 TO WS-MSG-COUNT
+                   ADD 1 TO WS-TOTAL-READ
+                   MOVE MESSAGE-CATEGORY TO FILTER
+                   IF URGENT THEN
+                      MOVE URGENT-LINE TO OUTPUT-REC
+                      PERFORM 00030-WRITE-LINE
+                      PERFORM 00031-WRITE-FLASH-LINE
+                      MOVE MESSAGE-TEXT TO BODY-TEXT
+                      MOVE BODY-LINE TO OUTPUT-REC
+                      PERFORM 00030-WRITE-LINE
+                      PERFORM 00031-WRITE-FLASH-LINE
+                      PERFORM 00032-ROUTE-BY-CATEGORY
+                      MOVE URGENT-LINE TO OUTPUT-REC
+                      PERFORM 00030-WRITE-LINE
+                      PERFORM 00031-WRITE-FLASH-LINE
+                   ELSE
+                      IF KEEPER THEN
+                         MOVE FLASH-LINE TO OUTPUT-REC
+                         PERFORM 00030-WRITE-LINE
+                         PERFORM 00031-WRITE-FLASH-LINE
+                         MOVE MESSAGE-TEXT TO BODY-TEXT
+                         MOVE BODY-LINE TO OUTPUT-REC
+                         PERFORM 00030-WRITE-LINE
+                         PERFORM 00031-WRITE-FLASH-LINE
+                         PERFORM 00032-ROUTE-BY-CATEGORY
+                         MOVE FLASH-LINE TO OUTPUT-REC
+                         PERFORM 00030-WRITE-LINE
+                         PERFORM 00031-WRITE-FLASH-LINE
+                      ELSE
+                         MOVE MESSAGE-TEXT TO BODY-TEXT
+                         MOVE BODY-LINE TO OUTPUT-REC
+                         PERFORM 00030-WRITE-LINE
+                         PERFORM 00032-ROUTE-BY-CATEGORY
+                      END-IF
+                   END-IF
+                   PERFORM 00009-CHECKPOINT-IF-DUE
+                 END-IF.
+       GET-MESSAGE-X.
+           EXIT.
+
+       00005-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT.
+           MOVE 'N' TO CKPT-FOUND-FLAG.
+           MOVE 'N' TO WS-CKPT-EOF-FLAG.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+              PERFORM UNTIL WS-CKPT-EOF
+                 READ CHECKPOINT-FILE
+                    AT END MOVE 'Y' TO WS-CKPT-EOF-FLAG
+                    NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CKPT-COUNT
+                       MOVE WS-CKPT-COUNT TO WS-RESTART-COUNT
+                       MOVE 'Y' TO CKPT-FOUND-FLAG
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+
+       00006-SKIP-PROCESSED-RECORDS.
+           MOVE 'R' TO ACTION-FLAG.
+           PERFORM WS-RESTART-COUNT TIMES
+              CALL 'TSUBR17' USING PASS-ME-AROUND
+           END-PERFORM.
+           MOVE WS-RESTART-COUNT TO WS-TOTAL-READ.
+           COMPUTE WS-MSG-COUNT = WS-RESTART-COUNT - 1.
+
+       00009-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-TOTAL-READ, WS-CKPT-INTERVAL) = 0
+              MOVE WS-TOTAL-READ TO WS-CKPT-COUNT
+              MOVE WS-CKPT-COUNT TO CHECKPOINT-RECORD
+              WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       00007-PRINT-RUN-HEADER.
+           MOVE STAR-LINE-1 TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+           PERFORM 00030-WRITE-LINE.
+           PERFORM 00030-WRITE-LINE.
+
+           MOVE RUN-STAMP-LINE TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+
+           MOVE SPACES TO BODY-TEXT.
+           MOVE BODY-LINE TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+
+           MOVE FLASH-LINE TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+           PERFORM 00030-WRITE-LINE.
+           PERFORM 00030-WRITE-LINE.
+
+           MOVE SPACES TO BODY-TEXT.
+           MOVE BODY-LINE TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+           PERFORM 00030-WRITE-LINE.
+
+           MOVE MESSAGE-LINE TO BODY-TEXT.
+
+           PERFORM 00030-WRITE-LINE.
+
+           IF WS-MESSANGER-TRUNCATED
+              MOVE SPACES TO BODY-TEXT
+              STRING '*** WARNING: MESSANGER TEXT TRUNCATED TO '
+                     '36 CHARACTERS ***'
+                     DELIMITED BY SIZE INTO BODY-TEXT
+              MOVE BODY-LINE TO OUTPUT-REC
+              PERFORM 00030-WRITE-LINE
+           END-IF.
+
+           MOVE SPACES TO BODY-TEXT.
+           MOVE BODY-LINE TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+
+       00008-PRINT-RUN-TRAILER.
+           MOVE SPACES TO BODY-TEXT.
+           MOVE BODY-LINE TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+           PERFORM 00030-WRITE-LINE.
+
+           MOVE WS-MSG-COUNT TO WS-MSG-COUNT-EDIT.
+           MOVE SPACES TO BODY-TEXT.
+           STRING WS-MSG-COUNT-EDIT ' MESSAGES PROCESSED'
+                  DELIMITED BY SIZE INTO BODY-TEXT.
+           MOVE BODY-LINE TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+
+           MOVE STAR-LINE-1 TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+           PERFORM 00030-WRITE-LINE.
+           PERFORM 00030-WRITE-LINE.
+
+           MOVE RUN-STAMP-LINE TO OUTPUT-REC.
+           PERFORM 00030-WRITE-LINE.
+
+       00010-BUILD-RUN-STAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE SPACES TO RUN-STAMP-LINE.
+           STRING WS-CURR-MM   "/" WS-CURR-DD "/" WS-CURR-YYYY
+                  DELIMITED BY SIZE INTO RUN-DATE-OUT.
+           STRING WS-CURR-HH   ":" WS-CURR-MIN ":" WS-CURR-SEC
+                  DELIMITED BY SIZE INTO RUN-TIME-OUT.
+
+       00030-WRITE-LINE.
+           WRITE OUTPUT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM 00040-PRINT-PAGE-HEADER.
+
+       00031-WRITE-FLASH-LINE.
+           IF NOT FLASH-FILE-OPEN
+              IF CKPT-FOUND
+                 OPEN EXTEND FLASH-FILE
+                 IF WS-FLASH-STATUS NOT = '00'
+                    OPEN OUTPUT FLASH-FILE
+                    CLOSE FLASH-FILE
+                    OPEN EXTEND FLASH-FILE
+                 END-IF
+              ELSE
+                 OPEN OUTPUT FLASH-FILE
+              END-IF
+              MOVE 'Y' TO FLASH-FILE-OPEN-FLAG
+           END-IF.
+           WRITE FLASH-OUTPUT-REC FROM OUTPUT-REC.
+
+       00032-ROUTE-BY-CATEGORY.
+           EVALUATE FILTER(1:4)
+              WHEN 'NEWS'
+                 IF NOT CAT-NEWS-OPEN
+                    IF CKPT-FOUND
+                       OPEN EXTEND CAT-NEWS-FILE
+                       IF WS-CATNEWS-STATUS NOT = '00'
+                          OPEN OUTPUT CAT-NEWS-FILE
+                          CLOSE CAT-NEWS-FILE
+                          OPEN EXTEND CAT-NEWS-FILE
+                       END-IF
+                    ELSE
+                       OPEN OUTPUT CAT-NEWS-FILE
+                    END-IF
+                    MOVE 'Y' TO CAT-NEWS-OPEN-FLAG
+                 END-IF
+                 WRITE CAT-NEWS-REC FROM OUTPUT-REC
+              WHEN 'OPS '
+                 IF NOT CAT-OPS-OPEN
+                    IF CKPT-FOUND
+                       OPEN EXTEND CAT-OPS-FILE
+                       IF WS-CATOPS-STATUS NOT = '00'
+                          OPEN OUTPUT CAT-OPS-FILE
+                          CLOSE CAT-OPS-FILE
+                          OPEN EXTEND CAT-OPS-FILE
+                       END-IF
+                    ELSE
+                       OPEN OUTPUT CAT-OPS-FILE
+                    END-IF
+                    MOVE 'Y' TO CAT-OPS-OPEN-FLAG
+                 END-IF
+                 WRITE CAT-OPS-REC FROM OUTPUT-REC
+              WHEN 'GEN '
+                 IF NOT CAT-GEN-OPEN
+                    IF CKPT-FOUND
+                       OPEN EXTEND CAT-GEN-FILE
+                       IF WS-CATGEN-STATUS NOT = '00'
+                          OPEN OUTPUT CAT-GEN-FILE
+                          CLOSE CAT-GEN-FILE
+                          OPEN EXTEND CAT-GEN-FILE
+                       END-IF
+                    ELSE
+                       OPEN OUTPUT CAT-GEN-FILE
+                    END-IF
+                    MOVE 'Y' TO CAT-GEN-OPEN-FLAG
+                 END-IF
+                 WRITE CAT-GEN-REC FROM OUTPUT-REC
+              WHEN OTHER
+                 IF NOT CAT-OTHER-OPEN
+                    IF CKPT-FOUND
+                       OPEN EXTEND CAT-OTHER-FILE
+                       IF WS-CATOTHR-STATUS NOT = '00'
+                          OPEN OUTPUT CAT-OTHER-FILE
+                          CLOSE CAT-OTHER-FILE
+                          OPEN EXTEND CAT-OTHER-FILE
+                       END-IF
+                    ELSE
+                       OPEN OUTPUT CAT-OTHER-FILE
+                    END-IF
+                    MOVE 'Y' TO CAT-OTHER-OPEN-FLAG
+                 END-IF
+                 WRITE CAT-OTHER-REC FROM OUTPUT-REC
+           END-EVALUATE.
+
+       00040-PRINT-PAGE-HEADER.
+           MOVE STAR-LINE-1 TO OUTPUT-REC.
+           MOVE '1' TO CC.
+           WRITE OUTPUT-REC.
+           MOVE SPACES TO CC.
+           MOVE STAR-LINE-1 TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+           WRITE OUTPUT-REC.
+           MOVE RUN-STAMP-LINE TO OUTPUT-REC.
+           WRITE OUTPUT-REC.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE 0 TO WS-LINE-COUNT.
\ No newline at end of file
