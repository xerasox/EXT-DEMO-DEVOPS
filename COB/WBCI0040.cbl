@@ -12,6 +12,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REPORT-FILE   ASSIGN TO EMPSTAT.
+           SELECT OVERTIME-FILE ASSIGN TO OVEXCPT.
+           SELECT AUDIT-FILE    ASSIGN TO COMPAUD.
+           SELECT SUMMARY-FILE  ASSIGN TO COMPSUMM
+               FILE STATUS IS WS-SUMFILE-STATUS.
+           SELECT YTD-FILE      ASSIGN TO YTDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-NUM
+               FILE STATUS IS WS-YTD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE
@@ -19,6 +28,32 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
        01  REPORT-RECORD              PIC X(80).
+
+       FD  OVERTIME-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  OVERTIME-RECORD            PIC X(80).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD               PIC X(80).
+
+       FD  SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F.
+       01  SUMMARY-RECORD             PIC X(80).
+
+       FD  YTD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  YTD-RECORD.
+           05  YTD-EMP-NUM            PIC 9(5).
+           05  YTD-COMP-TOTAL         PIC 9(7)V99  COMP-3.
+           05  FILLER                 PIC X(20).
       ***
       ***
        WORKING-STORAGE SECTION.
@@ -26,17 +61,307 @@
        01  WS-SALES-RECORD            PIC X(60).
        01  PGM-NAME.
            05  P94COMM    PIC X(8)      VALUE 'P94COMM'.
+
+       01  WS-REPORT-FILE-FLAG        PIC X(1)     VALUE 'N'.
+           88  WS-REPORT-FILE-OPEN                 VALUE 'Y'.
+
+       01  WS-EMPLOYEE-RECORD.
+           COPY XEXTEMPF REPLACING ==(X)== BY ==WS==.
+
+       01  WS-COMMISSION-CEILING      PIC 9(5)V99  VALUE 10000.00.
+       01  WS-COMMISSION-FLOOR        PIC 9(5)V99  VALUE 0.00.
+
+       01  WS-OVERTIME-FILE-FLAG      PIC X(1)     VALUE 'N'.
+           88  WS-OVERTIME-FILE-OPEN               VALUE 'Y'.
+
+       01  WS-OVERTIME-THRESHOLD      PIC 9(2)     VALUE 40.
+       01  WS-RATE-CEILING            PIC 9(3)V99  VALUE 075.00.
+
+       01  WS-OVERTIME-LINE.
+           05  WS-OT-EMP-NUM          PIC 9(5).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-OT-EMP-NAME         PIC X(15).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-OT-EMP-HOURS        PIC 9(2).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-OT-EMP-RATE         PIC 999.99.
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-OT-REASON           PIC X(9).
+           05  FILLER                 PIC X(35)    VALUE SPACES.
+
+       01  WS-AUDIT-FILE-FLAG         PIC X(1)     VALUE 'N'.
+           88  WS-AUDIT-FILE-OPEN                  VALUE 'Y'.
+
+       01  WS-BEFORE-COMP-DATA        PIC X(13).
+
+       01  WS-AUDIT-LINE.
+           05  WS-AUD-EMP-NUM         PIC 9(5).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-AUD-EMP-TYPE        PIC X(1).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-AUD-BEFORE          PIC X(13).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-AUD-AFTER           PIC X(13).
+           05  FILLER                 PIC X(42)    VALUE SPACES.
+
+       01  WS-SUMFILE-STATUS          PIC XX       VALUE SPACES.
+       01  WS-SUMMARY-FILE-FLAG       PIC X(1)     VALUE 'N'.
+           88  WS-SUMMARY-FILE-OPEN                VALUE 'Y'.
+
+       01  WS-PRIOR-GROUP-FLAG        PIC X(1)     VALUE 'N'.
+           88  WS-PRIOR-GROUP-EXISTS                VALUE 'Y'.
+
+       01  WS-PREV-EMP-REGION         PIC 9        VALUE 0.
+       01  WS-PREV-EMP-TYPE           PIC X        VALUE SPACES.
+       01  WS-GROUP-COUNT             PIC 9(5)     VALUE 0.
+       01  WS-GROUP-COMP-TOTAL        PIC 9(9)V99  VALUE 0.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SUM-TAG             PIC X(7)     VALUE 'PAYROLL'.
+           05  FILLER                 PIC X(1)     VALUE SPACE.
+           05  WS-SUM-REGION          PIC 9.
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-SUM-TYPE            PIC X(1).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-SUM-COUNT           PIC 9(5).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-SUM-COMP-TOTAL      PIC 9(9)V99.
+           05  FILLER                 PIC X(48)    VALUE SPACES.
+
+       01  WS-YTD-STATUS              PIC XX       VALUE SPACES.
+       01  WS-YTD-FILE-FLAG           PIC X(1)     VALUE 'N'.
+           88  WS-YTD-FILE-OPEN                    VALUE 'Y'.
+       01  WS-CURRENT-COMP            PIC 9(7)V99  VALUE 0.
+       01  WS-YTD-ACCUM               PIC 9(9)V99  VALUE 0.
+       01  WS-TXN-IDX                 PIC 9(3)     VALUE 0.
+
+       01  WS-ANY-TXN-OK-FLAG         PIC X(1)     VALUE 'N'.
+           88  WS-ANY-TXN-OK                       VALUE 'Y'.
+
+       01  WS-ZIP-INVALID-FLAG        PIC X(1)     VALUE 'N'.
+           88  WS-ZIP-INVALID                      VALUE 'Y'.
+
+       01  WS-COMM-OVERRIDE-FLAG      PIC X(1)     VALUE SPACE.
+           88  WS-COMM-CEILING-HIT                 VALUE 'C'.
+           88  WS-COMM-FLOOR-HIT                   VALUE 'F'.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-EMP-NUM         PIC 9(5).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-RPT-EMP-NAME        PIC X(15).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-RPT-EMP-TYPE        PIC X(1).
+           05  FILLER                 PIC X(2)     VALUE SPACES.
+           05  WS-RPT-STATUS          PIC X(9).
+           05  FILLER                 PIC X(1)     VALUE SPACE.
+           05  WS-RPT-ZIP-FLAG        PIC X(1)     VALUE SPACE.
+           05  FILLER                 PIC X(1)     VALUE SPACE.
+           05  WS-RPT-COMM-FLAG       PIC X(1)     VALUE SPACE.
+           05  FILLER                 PIC X(40)    VALUE SPACES.
       ***
       ***
        LINKAGE SECTION.
        01  RECORD-DATA        PIC X(80).
-       01  SALES-RECORD       PIC X(60).
+       01  SALES-TXN-COUNT    PIC 9(3).
+       01  SALES-RECORD-TABLE.
+           05  SALES-RECORD   PIC X(60)
+                   OCCURS 1 TO 50 TIMES DEPENDING ON SALES-TXN-COUNT.
+       01  WBCI0040-ACTION-FLAG  PIC X(1).
+           88  WBCI0040-ACTION-CLOSE   VALUE 'C'.
       ***
       ***
        PROCEDURE DIVISION USING RECORD-DATA,
-                                SALES-RECORD.
+                                SALES-TXN-COUNT,
+                                SALES-RECORD-TABLE,
+                                WBCI0040-ACTION-FLAG.
        0000-MAINLINE.
-           MOVE SALES-RECORD TO WS-SALES-RECORD.
+           IF WBCI0040-ACTION-CLOSE
+              PERFORM 0320-FLUSH-FINAL-GROUP
+              GOBACK
+           END-IF.
+
+           IF NOT WS-REPORT-FILE-OPEN
+              OPEN OUTPUT REPORT-FILE
+              MOVE 'Y' TO WS-REPORT-FILE-FLAG
+           END-IF.
+           IF NOT WS-OVERTIME-FILE-OPEN
+              OPEN OUTPUT OVERTIME-FILE
+              MOVE 'Y' TO WS-OVERTIME-FILE-FLAG
+           END-IF.
+           IF NOT WS-AUDIT-FILE-OPEN
+              OPEN OUTPUT AUDIT-FILE
+              MOVE 'Y' TO WS-AUDIT-FILE-FLAG
+           END-IF.
+           IF NOT WS-SUMMARY-FILE-OPEN
+              OPEN EXTEND SUMMARY-FILE
+              IF WS-SUMFILE-STATUS NOT = '00'
+                 OPEN OUTPUT SUMMARY-FILE
+                 CLOSE SUMMARY-FILE
+                 OPEN EXTEND SUMMARY-FILE
+              END-IF
+              MOVE 'Y' TO WS-SUMMARY-FILE-FLAG
+           END-IF.
+           IF NOT WS-YTD-FILE-OPEN
+              OPEN I-O YTD-FILE
+              IF WS-YTD-STATUS NOT = '00'
+                 OPEN OUTPUT YTD-FILE
+                 CLOSE YTD-FILE
+                 OPEN I-O YTD-FILE
+              END-IF
+              MOVE 'Y' TO WS-YTD-FILE-FLAG
+           END-IF.
+
+           MOVE RECORD-DATA TO WS-EMPLOYEE-RECORD.
+           MOVE WS-HOURLY-EMPLOYEE-DATA TO WS-BEFORE-COMP-DATA.
+           MOVE 'N' TO WS-ZIP-INVALID-FLAG.
+           MOVE SPACE TO WS-COMM-OVERRIDE-FLAG.
+           IF WS-CURRENCY-CODE = SPACES
+              MOVE 'USD' TO WS-CURRENCY-CODE
+           END-IF.
+           IF NOT (WS-EMP-ZIP5 NUMERIC AND WS-EMP-ZIP4 NUMERIC)
+              MOVE ZEROS TO WS-EMP-ZIP5
+              MOVE ZEROS TO WS-EMP-ZIP4
+              MOVE 'Y' TO WS-ZIP-INVALID-FLAG
+           END-IF.
+           IF SALES
+              AND WS-SALES-AMOUNT > WS-COMMISSION-CEILING
+              MOVE WS-COMMISSION-CEILING TO WS-SALES-AMOUNT
+              MOVE 'C' TO WS-COMM-OVERRIDE-FLAG
+           END-IF.
+           IF SALES
+              AND WS-SALES-AMOUNT < WS-COMMISSION-FLOOR
+              MOVE WS-COMMISSION-FLOOR TO WS-SALES-AMOUNT
+              MOVE 'F' TO WS-COMM-OVERRIDE-FLAG
+           END-IF.
+           MOVE WS-EMPLOYEE-RECORD TO RECORD-DATA.
+           MOVE 0 TO WS-YTD-ACCUM.
+           MOVE 'N' TO WS-ANY-TXN-OK-FLAG.
+
+           PERFORM VARYING WS-TXN-IDX FROM 1 BY 1
+                   UNTIL WS-TXN-IDX > SALES-TXN-COUNT
+              PERFORM 0500-PROCESS-ONE-TRANSACTION
+           END-PERFORM.
+
+           MOVE RECORD-DATA TO WS-EMPLOYEE-RECORD.
+           IF WS-ANY-TXN-OK
+              PERFORM 0450-CHECK-OVERTIME
+              PERFORM 0300-CONTROL-BREAK-CHECK
+              PERFORM 0400-UPDATE-YTD
+           END-IF.
+
+           GOBACK.
+
+       0500-PROCESS-ONE-TRANSACTION.
+           MOVE SALES-RECORD (WS-TXN-IDX) TO WS-SALES-RECORD.
            CALL P94COMM USING RECORD-DATA
                                WS-SALES-RECORD.
-           GOBACK.
\ No newline at end of file
+
+           MOVE RECORD-DATA TO WS-EMPLOYEE-RECORD.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-EMP-NUM TO WS-RPT-EMP-NUM.
+           MOVE WS-EMP-NAME TO WS-RPT-EMP-NAME.
+           MOVE WS-EMP-TYPE TO WS-RPT-EMP-TYPE.
+           IF WS-ZIP-INVALID
+              MOVE 'Z' TO WS-RPT-ZIP-FLAG
+           END-IF.
+           MOVE WS-COMM-OVERRIDE-FLAG TO WS-RPT-COMM-FLAG.
+
+           IF RETURN-CODE = ZERO
+              MOVE 'OK' TO WS-SYSUT1-STATUS
+              MOVE 'PROCESSED' TO WS-RPT-STATUS
+              WRITE REPORT-RECORD FROM WS-REPORT-LINE
+              MOVE 'Y' TO WS-ANY-TXN-OK-FLAG
+
+              IF WS-HOURLY-EMPLOYEE-DATA NOT = WS-BEFORE-COMP-DATA
+                 PERFORM 0200-WRITE-AUDIT-RECORD
+                 MOVE WS-HOURLY-EMPLOYEE-DATA TO WS-BEFORE-COMP-DATA
+              END-IF
+
+              PERFORM 0410-COMPUTE-TXN-COMP
+              ADD WS-CURRENT-COMP TO WS-YTD-ACCUM
+           ELSE
+              MOVE 'ER' TO WS-SYSUT1-STATUS
+              MOVE 'P94COMMER' TO WS-RPT-STATUS
+              WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
+       0450-CHECK-OVERTIME.
+           IF HOURLY
+              AND (WS-EMP-HOURS > WS-OVERTIME-THRESHOLD
+                   OR WS-EMP-RATE > WS-RATE-CEILING)
+              PERFORM 0100-WRITE-OVERTIME-EXCEPTION
+           END-IF.
+
+       0410-COMPUTE-TXN-COMP.
+           EVALUATE TRUE
+              WHEN HOURLY
+                 COMPUTE WS-CURRENT-COMP = WS-EMP-HOURS * WS-EMP-RATE
+              WHEN SALES
+                 COMPUTE WS-CURRENT-COMP =
+                    WS-SALES-SALARY + WS-SALES-AMOUNT
+              WHEN MANAGEMENT
+                 MOVE WS-MGMT-SALARY TO WS-CURRENT-COMP
+              WHEN CONTRACTOR
+                 MOVE WS-CONTRACT-AMOUNT TO WS-CURRENT-COMP
+           END-EVALUATE.
+
+       0400-UPDATE-YTD.
+           MOVE WS-EMP-NUM TO YTD-EMP-NUM.
+           READ YTD-FILE
+              INVALID KEY
+                 MOVE WS-EMP-NUM TO YTD-EMP-NUM
+                 MOVE WS-YTD-ACCUM TO YTD-COMP-TOTAL
+                 WRITE YTD-RECORD
+              NOT INVALID KEY
+                 ADD WS-YTD-ACCUM TO YTD-COMP-TOTAL
+                 REWRITE YTD-RECORD
+           END-READ.
+
+       0300-CONTROL-BREAK-CHECK.
+           IF WS-PRIOR-GROUP-EXISTS
+              AND (WS-EMP-REGION NOT = WS-PREV-EMP-REGION
+                   OR WS-EMP-TYPE NOT = WS-PREV-EMP-TYPE)
+              PERFORM 0310-WRITE-SUMMARY-LINE
+              MOVE 0 TO WS-GROUP-COUNT
+              MOVE 0 TO WS-GROUP-COMP-TOTAL
+           END-IF.
+           MOVE 'Y' TO WS-PRIOR-GROUP-FLAG.
+           MOVE WS-EMP-REGION TO WS-PREV-EMP-REGION.
+           MOVE WS-EMP-TYPE TO WS-PREV-EMP-TYPE.
+           ADD 1 TO WS-GROUP-COUNT.
+           ADD WS-YTD-ACCUM TO WS-GROUP-COMP-TOTAL.
+
+       0310-WRITE-SUMMARY-LINE.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE WS-PREV-EMP-REGION TO WS-SUM-REGION.
+           MOVE WS-PREV-EMP-TYPE TO WS-SUM-TYPE.
+           MOVE WS-GROUP-COUNT TO WS-SUM-COUNT.
+           MOVE WS-GROUP-COMP-TOTAL TO WS-SUM-COMP-TOTAL.
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+
+       0320-FLUSH-FINAL-GROUP.
+           IF WS-PRIOR-GROUP-EXISTS
+              PERFORM 0310-WRITE-SUMMARY-LINE
+              MOVE 'N' TO WS-PRIOR-GROUP-FLAG
+           END-IF.
+
+       0100-WRITE-OVERTIME-EXCEPTION.
+           MOVE SPACES TO WS-OVERTIME-LINE.
+           MOVE WS-EMP-NUM TO WS-OT-EMP-NUM.
+           MOVE WS-EMP-NAME TO WS-OT-EMP-NAME.
+           MOVE WS-EMP-HOURS TO WS-OT-EMP-HOURS.
+           MOVE WS-EMP-RATE TO WS-OT-EMP-RATE.
+           IF WS-EMP-HOURS > WS-OVERTIME-THRESHOLD
+              MOVE 'OVERTIME' TO WS-OT-REASON
+           ELSE
+              MOVE 'RATE-EXC' TO WS-OT-REASON
+           END-IF.
+           WRITE OVERTIME-RECORD FROM WS-OVERTIME-LINE.
+
+       0200-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-LINE.
+           MOVE WS-EMP-NUM TO WS-AUD-EMP-NUM.
+           MOVE WS-EMP-TYPE TO WS-AUD-EMP-TYPE.
+           MOVE WS-BEFORE-COMP-DATA TO WS-AUD-BEFORE.
+           MOVE WS-HOURLY-EMPLOYEE-DATA TO WS-AUD-AFTER.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
\ No newline at end of file
